@@ -0,0 +1,199 @@
+      **********************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      **********************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  battle-summary.
+       author.      Cheung Sam Ki.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FILE_TEST_OUTPUT ASSIGN TO
+       'testcase/battle_results.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS_TEST_OUTPUT.
+
+       SELECT FILE_STANDINGS ASSIGN TO
+       'testcase/battle_standings.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS_STANDINGS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE_TEST_OUTPUT.
+           01 RESULT.
+               03 MY_MONSTER PIC X(15).
+               03 GRAND_MONSTER PIC X(15).
+               03 winner PIC 9(1).
+               03 RESULT-ROUND-COUNT PIC 9(3).
+               03 RESULT-WINNER-HP PIC 9(3).
+               03 RESULT-MY-TOTAL-DAMAGE PIC 9(6)V999.
+               03 RESULT-GRAND-TOTAL-DAMAGE PIC 9(6)V999.
+
+       FD FILE_STANDINGS.
+           01 STANDINGS-LINE PIC X(60).
+
+
+       WORKING-STORAGE SECTION.
+       01 FS_TEST_OUTPUT PIC 99.
+       01 FS_STANDINGS PIC 99.
+       01 WS-EOF-FLAG PIC X(1) VALUE 'N'.
+
+       01 WS-STANDING-COUNT PIC 9(4) VALUE 0.
+       01 WS-STANDING-TABLE.
+           05 WS-STANDING-ROW OCCURS 200 TIMES INDEXED BY WS-STAND-IDX.
+               10 WS-STAND-NAME PIC X(15).
+               10 WS-STAND-WINS PIC 9(5) VALUE 0.
+               10 WS-STAND-LOSSES PIC 9(5) VALUE 0.
+               10 WS-STAND-PCT PIC 999V99 VALUE 0.
+
+       01 WS-LOOKUP-NAME PIC X(15).
+       01 WS-FOUND-FLAG PIC X(1).
+       01 WS-SEARCH-IDX PIC 9(4).
+
+       01 WS-SORT-I PIC 9(4).
+       01 WS-SORT-J PIC 9(4).
+       01 WS-SORT-BEST PIC 9(4).
+       01 WS-SWAP-ROW.
+           05 WS-SWAP-NAME PIC X(15).
+           05 WS-SWAP-WINS PIC 9(5).
+           05 WS-SWAP-LOSSES PIC 9(5).
+           05 WS-SWAP-PCT PIC 999V99.
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-NAME PIC X(15).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-OUT-WINS PIC ZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-OUT-LOSSES PIC ZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-OUT-PCT PIC ZZ9.99.
+           05 FILLER PIC X(1) VALUE '%'.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM OPEN-FILES.
+           PERFORM READ-RESULTS-AND-TALLY UNTIL WS-EOF-FLAG = 'Y'.
+           PERFORM COMPUTE-WIN-PERCENTAGES
+              VARYING WS-STAND-IDX FROM 1 BY 1
+              UNTIL WS-STAND-IDX > WS-STANDING-COUNT.
+           PERFORM SORT-STANDINGS-BY-PCT.
+           PERFORM WRITE-STANDINGS-REPORT.
+           PERFORM CLOSE-FILES.
+       STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT FILE_TEST_OUTPUT.
+           IF FS_TEST_OUTPUT = 35
+               DISPLAY 'battle_results.txt not exist'
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF.
+           OPEN OUTPUT FILE_STANDINGS.
+
+       CLOSE-FILES.
+           CLOSE FILE_TEST_OUTPUT.
+           CLOSE FILE_STANDINGS.
+
+       READ-RESULTS-AND-TALLY.
+           READ FILE_TEST_OUTPUT INTO RESULT
+           IF FS_TEST_OUTPUT = 10
+               MOVE 'Y' TO WS-EOF-FLAG
+           ELSE
+               IF winner = 1
+                   MOVE MY_MONSTER TO WS-LOOKUP-NAME
+                   PERFORM RECORD-WIN
+                   MOVE GRAND_MONSTER TO WS-LOOKUP-NAME
+                   PERFORM RECORD-LOSS
+               END-IF
+               IF winner = 2
+                   MOVE GRAND_MONSTER TO WS-LOOKUP-NAME
+                   PERFORM RECORD-WIN
+                   MOVE MY_MONSTER TO WS-LOOKUP-NAME
+                   PERFORM RECORD-LOSS
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-STANDING.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE 0 TO WS-SEARCH-IDX.
+           PERFORM VARYING WS-STAND-IDX FROM 1 BY 1
+              UNTIL WS-STAND-IDX > WS-STANDING-COUNT
+                 OR WS-FOUND-FLAG = 'Y'
+               IF WS-STAND-NAME(WS-STAND-IDX) = WS-LOOKUP-NAME
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE WS-STAND-IDX TO WS-SEARCH-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-FLAG = 'N'
+               ADD 1 TO WS-STANDING-COUNT
+               MOVE WS-STANDING-COUNT TO WS-SEARCH-IDX
+               MOVE WS-LOOKUP-NAME TO WS-STAND-NAME(WS-SEARCH-IDX)
+           END-IF.
+
+       RECORD-WIN.
+           PERFORM FIND-OR-ADD-STANDING.
+           ADD 1 TO WS-STAND-WINS(WS-SEARCH-IDX).
+
+       RECORD-LOSS.
+           PERFORM FIND-OR-ADD-STANDING.
+           ADD 1 TO WS-STAND-LOSSES(WS-SEARCH-IDX).
+
+       COMPUTE-WIN-PERCENTAGES.
+           IF (WS-STAND-WINS(WS-STAND-IDX) +
+              WS-STAND-LOSSES(WS-STAND-IDX)) > 0
+               COMPUTE WS-STAND-PCT(WS-STAND-IDX) =
+                  WS-STAND-WINS(WS-STAND-IDX) * 100 /
+                  (WS-STAND-WINS(WS-STAND-IDX) +
+                   WS-STAND-LOSSES(WS-STAND-IDX))
+           END-IF.
+
+       SORT-STANDINGS-BY-PCT.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+              UNTIL WS-SORT-I >= WS-STANDING-COUNT
+               MOVE WS-SORT-I TO WS-SORT-BEST
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-I BY 1
+                  UNTIL WS-SORT-J > WS-STANDING-COUNT
+                   IF WS-STAND-PCT(WS-SORT-J) >
+                      WS-STAND-PCT(WS-SORT-BEST)
+                       MOVE WS-SORT-J TO WS-SORT-BEST
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-BEST NOT = WS-SORT-I
+                   MOVE WS-STAND-NAME(WS-SORT-I) TO WS-SWAP-NAME
+                   MOVE WS-STAND-WINS(WS-SORT-I) TO WS-SWAP-WINS
+                   MOVE WS-STAND-LOSSES(WS-SORT-I) TO WS-SWAP-LOSSES
+                   MOVE WS-STAND-PCT(WS-SORT-I) TO WS-SWAP-PCT
+
+                   MOVE WS-STAND-NAME(WS-SORT-BEST) TO
+                      WS-STAND-NAME(WS-SORT-I)
+                   MOVE WS-STAND-WINS(WS-SORT-BEST) TO
+                      WS-STAND-WINS(WS-SORT-I)
+                   MOVE WS-STAND-LOSSES(WS-SORT-BEST) TO
+                      WS-STAND-LOSSES(WS-SORT-I)
+                   MOVE WS-STAND-PCT(WS-SORT-BEST) TO
+                      WS-STAND-PCT(WS-SORT-I)
+
+                   MOVE WS-SWAP-NAME TO WS-STAND-NAME(WS-SORT-BEST)
+                   MOVE WS-SWAP-WINS TO WS-STAND-WINS(WS-SORT-BEST)
+                   MOVE WS-SWAP-LOSSES TO
+                      WS-STAND-LOSSES(WS-SORT-BEST)
+                   MOVE WS-SWAP-PCT TO WS-STAND-PCT(WS-SORT-BEST)
+               END-IF
+           END-PERFORM.
+
+       WRITE-STANDINGS-REPORT.
+           PERFORM VARYING WS-STAND-IDX FROM 1 BY 1
+              UNTIL WS-STAND-IDX > WS-STANDING-COUNT
+               MOVE WS-STAND-NAME(WS-STAND-IDX) TO WS-OUT-NAME
+               MOVE WS-STAND-WINS(WS-STAND-IDX) TO WS-OUT-WINS
+               MOVE WS-STAND-LOSSES(WS-STAND-IDX) TO WS-OUT-LOSSES
+               MOVE WS-STAND-PCT(WS-STAND-IDX) TO WS-OUT-PCT
+               MOVE WS-OUT-LINE TO STANDINGS-LINE
+               WRITE STANDINGS-LINE
+           END-PERFORM.
