@@ -40,24 +40,54 @@
           FILE STATUS IS FS_MYSTAT.
 
        SELECT FILE_GRANDMONSTER_SEQUENCE ASSIGN TO
-       'testcase/grandmaster_sequence.txt'
+          DYNAMIC GRAND-SEQ-FILENAME
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS FS_GRANDSEQUENCE.
 
        SELECT FILE_GRANDMONSTER_STAT ASSIGN TO
-       'testcase/grandmaster_statistics.txt'
+          DYNAMIC GRAND-STAT-FILENAME
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS FS_GRANDSTAT.
 
+       SELECT FILE_TOURNAMENT_CONTROL ASSIGN TO
+       'testcase/tournament_control.txt'
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS_TOURNAMENT_CONTROL.
+
        SELECT FILE_EFECTIVE_RATIO ASSIGN TO
        'testcase/effectiveness_table.txt'
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS FS_EFFECTIVE_RATIO.
 
-       SELECT FILE_TEST_OUTPUT ASSIGN TO 
+       SELECT FILE_TEST_OUTPUT ASSIGN TO
        'testcase/battle_results.txt'
        ORGANIZATION IS LINE SEQUENTIAL
        FILE STATUS IS FS_TEST_OUTPUT.
+
+       SELECT FILE_BATTLE_LOG ASSIGN TO
+       'testcase/battle_log.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS_BATTLE_LOG.
+
+       SELECT FILE_NAME_EXCEPTIONS ASSIGN TO
+       'testcase/name_exceptions.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS_NAME_EXCEPTIONS.
+
+       SELECT FILE_RESTART ASSIGN TO
+       'testcase/battle_restart.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS_RESTART.
+
+       SELECT FILE_CRIT_SEED ASSIGN TO
+       'testcase/crit_seed.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS_CRIT_SEED.
+
+       SELECT FILE_BATTLE_MODE ASSIGN TO
+       'testcase/battle_mode.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS_BATTLE_MODE.
        DATA DIVISION.
        FILE SECTION.
        FD  FILE_MY_SEQUENCE.
@@ -76,6 +106,10 @@
                03 mySKILL_1_DEMAGE PIC 9(3).
                03 mySKILL_2_ELEMENT PIC X(8).
                03 mySKILL_2_DEMAGE PIC 9(3).
+               03 mySKILL_3_ELEMENT PIC X(8).
+               03 mySKILL_3_DEMAGE PIC 9(3).
+               03 mySKILL_4_ELEMENT PIC X(8).
+               03 mySKILL_4_DEMAGE PIC 9(3).
 
        FD FILE_GRANDMONSTER_SEQUENCE.
            01 GRAND_SEQUENCE.
@@ -93,6 +127,10 @@
                03 grandSKILL_1_DEMAGE PIC 9(3).
                03 grandSKILL_2_ELEMENT PIC X(8).
                03 grandSKILL_2_DEMAGE PIC 9(3).
+               03 grandSKILL_3_ELEMENT PIC X(8).
+               03 grandSKILL_3_DEMAGE PIC 9(3).
+               03 grandSKILL_4_ELEMENT PIC X(8).
+               03 grandSKILL_4_DEMAGE PIC 9(3).
 
 
        FD FILE_EFECTIVE_RATIO.
@@ -122,6 +160,56 @@
                03 MY_MONSTER PIC X(15).
                03 GRAND_MONSTER PIC X(15).
                03 winner PIC 9(1).
+               03 RESULT-ROUND-COUNT PIC 9(3).
+               03 RESULT-WINNER-HP PIC 9(3).
+               03 RESULT-MY-TOTAL-DAMAGE PIC 9(6)V999.
+               03 RESULT-GRAND-TOTAL-DAMAGE PIC 9(6)V999.
+
+       FD FILE_BATTLE_LOG.
+           01 BATTLE-LOG-RECORD.
+               03 LOG-ATTACKER-NAME PIC X(15).
+               03 LOG-SKILL-ELEMENT PIC X(8).
+               03 LOG-DAMAGE PIC 999V999.
+               03 LOG-DEFENDER-HP-AFTER PIC S9(3).
+
+       FD FILE_NAME_EXCEPTIONS.
+           01 EXCEPTION-LINE.
+               03 EXC-SEQUENCE-FILE PIC X(30).
+               03 EXC-NAME PIC X(15).
+               03 EXC-REASON PIC X(40).
+
+      *    crit_seed.txt holds one two-digit roll (00-99) per line;
+      *    CRIT-CHANCE below is expressed against that same 0-99
+      *    range, so a value of 10 means a 10% crit chance.
+       FD FILE_CRIT_SEED.
+           01 CRIT-SEED-RECORD.
+               03 CRIT-SEED-VALUE PIC 9(2).
+
+       FD FILE_BATTLE_MODE.
+           01 BATTLE-MODE-RECORD.
+               03 BATTLE-MODE-VALUE PIC X(1).
+
+       FD FILE_TOURNAMENT_CONTROL.
+           01 CONTROL-LINE.
+               03 CTRL-GRAND-SEQ-FILE PIC X(40).
+               03 CTRL-GRAND-STAT-FILE PIC X(40).
+
+       FD FILE_RESTART.
+           01 RESTART-RECORD.
+               03 RESTART-MY-SEQ-POS PIC 9(4).
+               03 RESTART-GRAND-SEQ-POS PIC 9(4).
+               03 RESTART-MY-NAME PIC X(15).
+               03 RESTART-GRAND-NAME PIC X(15).
+               03 RESTART-MY-HP PIC S9(3).
+               03 RESTART-GRAND-HP PIC S9(3).
+               03 RESTART-ROUND PIC 9(3).
+               03 RESTART-WHO-ATTACK PIC X(1).
+               03 RESTART-MY-TOTAL-DAMAGE PIC 9(6)V999.
+               03 RESTART-GRAND-TOTAL-DAMAGE PIC 9(6)V999.
+               03 RESTART-CONTROL-POS PIC 9(4).
+               03 RESTART-CRIT-SEED-POS PIC 9(4).
+               03 RESTART-ROSTER-COUNT PIC 9(4).
+               03 RESTART-ROSTER-USED PIC X(1) OCCURS 200 TIMES.
 
 
 
@@ -132,11 +220,65 @@
        01 FS_GRANDSTAT PIC 99.
        01 FS_EFFECTIVE_RATIO PIC 99.
        01 FS_TEST_OUTPUT PIC 99.
+       01 FS_BATTLE_LOG PIC 99.
+       01 FS_NAME_EXCEPTIONS PIC 99.
+       01 CHECK-NAME PIC X(15).
+       01 NAME-FOUND PIC X(1).
+       01 VALIDATE-EOF PIC X(1).
+       01 STAT-EOF PIC X(1).
+       01 MY-MATCH-FOUND PIC X(1).
+       01 GRAND-MATCH-FOUND PIC X(1).
+
+       01 TYPE-NAME-TABLE.
+           05 FILLER PIC X(8) VALUE 'Normal'.
+           05 FILLER PIC X(8) VALUE 'Fire'.
+           05 FILLER PIC X(8) VALUE 'Water'.
+           05 FILLER PIC X(8) VALUE 'Grass'.
+           05 FILLER PIC X(8) VALUE 'Electric'.
+           05 FILLER PIC X(8) VALUE 'Ice'.
+           05 FILLER PIC X(8) VALUE 'Fighting'.
+           05 FILLER PIC X(8) VALUE 'Poison'.
+           05 FILLER PIC X(8) VALUE 'Ground'.
+           05 FILLER PIC X(8) VALUE 'Flying'.
+           05 FILLER PIC X(8) VALUE 'Psychic'.
+           05 FILLER PIC X(8) VALUE 'Bug'.
+           05 FILLER PIC X(8) VALUE 'Rock'.
+           05 FILLER PIC X(8) VALUE 'Ghost'.
+           05 FILLER PIC X(8) VALUE 'Dragon'.
+           05 FILLER PIC X(8) VALUE 'Dark'.
+           05 FILLER PIC X(8) VALUE 'Steel'.
+           05 FILLER PIC X(8) VALUE 'Fairy'.
+       01 TYPE-NAMES REDEFINES TYPE-NAME-TABLE.
+           05 TYPE-NAME PIC X(8) OCCURS 18 TIMES.
+
+       01 EFFECTIVE-RATIO-TABLE.
+           05 EFF-ROW OCCURS 18 TIMES INDEXED BY EFF-ROW-IDX.
+               10 EFF-ELEMENT PIC X(8).
+               10 EFF-VALUE PIC 9V9 OCCURS 18 TIMES
+                  INDEXED BY EFF-COL-IDX.
+
+       01 LOOKUP-SKILL-ELEMENT PIC X(8).
+       01 LOOKUP-DEFENDER-TYPE PIC X(8).
+       01 EFF-MATCHED-ROW PIC 9(3) VALUE 0.
+       01 EFF-MATCHED-COL PIC 9(3) VALUE 0.
+
+       01 FS_RESTART PIC 99.
+       01 MY-SEQ-POS PIC 9(4) VALUE 0.
+       01 GRAND-SEQ-POS PIC 9(4) VALUE 0.
+       01 RESUMED PIC X(1) VALUE 'N'.
+       01 SKIP-IDX PIC 9(4) VALUE 0.
+       01 ROSTER-COPY-IDX PIC 9(4) VALUE 0.
+       01 CHECKPOINT-ROUND-COUNT PIC 9(2) VALUE 0.
+       01 CHECKPOINT-INTERVAL PIC 9(2) VALUE 5.
        01 EFFECTIVE_RATIO_VALUE PIC 9V9 VALUE 0.
        01 LOL PIC 9V9.
        01 FINAL_DEMAGE PIC 999V999.
        01 FINAL_DEMAGE_ONE PIC 999V999.
        01 FINAL_DEMAGE_TWO PIC 999V999.
+       01 FINAL_DEMAGE_THREE PIC 999V999.
+       01 FINAL_DEMAGE_FOUR PIC 999V999.
+       01 MY-CHOSEN-SKILL-ELEMENT PIC X(8).
+       01 GRAND-CHOSEN-SKILL-ELEMENT PIC X(8).
        01 WHO-ATTACK PIC X(1) VALUES 'G'.
        01 WS-mybattle.
                10  battle_myname pic X(15).
@@ -149,6 +291,10 @@
                10  battle_mySKILL_1_DEMAGE PIC 9(3).
                10  battle_mySKILL_2_ELEMENT PIC X(8).
                10  battle_mySKILL_2_DEMAGE PIC 9(3).
+               10  battle_mySKILL_3_ELEMENT PIC X(8).
+               10  battle_mySKILL_3_DEMAGE PIC 9(3).
+               10  battle_mySKILL_4_ELEMENT PIC X(8).
+               10  battle_mySKILL_4_DEMAGE PIC 9(3).
        01 WS-grandbattle.
                10  battle_grandname pic X(15).
                10  battle_grandNormal PIC X(8).
@@ -160,131 +306,736 @@
                10  battle_grandSKILL_1_DEMAGE PIC 9(3).
                10  battle_grandSKILL_2_ELEMENT PIC X(8).
                10  battle_grandSKILL_2_DEMAGE PIC 9(3).
+               10  battle_grandSKILL_3_ELEMENT PIC X(8).
+               10  battle_grandSKILL_3_DEMAGE PIC 9(3).
+               10  battle_grandSKILL_4_ELEMENT PIC X(8).
+               10  battle_grandSKILL_4_DEMAGE PIC 9(3).
 
        01 BATTLE_END PIC X(1) VALUES 'N'.
-       01 TEST_ROUND PIC 9(2) VALUES 0.
+       01 TEST_ROUND PIC 9(3) VALUES 0.
        01 TEST_HEALTHPOINT PIC S9(3) VALUE 0.
-       
+
+       01 FS_CRIT_SEED PIC 99.
+       01 CRIT-SEED-EOF PIC X(1) VALUE 'N'.
+       01 CRIT-SEED-TABLE.
+           05 CRIT-SEED-ENTRY PIC 9(2) OCCURS 100 TIMES
+              INDEXED BY CRIT-SEED-IDX.
+       01 CRIT-SEED-COUNT PIC 9(4) VALUE 0.
+       01 CRIT-SEED-POS PIC 9(4) VALUE 0.
+       01 CRIT-ROLL PIC 9(2) VALUE 0.
+       01 CRIT-CHANCE PIC 9(2) VALUE 10.
+       01 CRIT-HIT PIC X(1) VALUE 'N'.
+       01 CRIT-MULTIPLIER PIC 9V9 VALUE 1.0.
+       01 STAB-MULTIPLIER PIC 9V9 VALUE 1.0.
+       01 LOOKUP-ATTACKER-TYPE PIC X(8).
+
+       01 FS_BATTLE_MODE PIC 99.
+       01 BATTLE-MODE PIC X(1) VALUE 'F'.
+           88 SMART-SWITCH-MODE VALUE 'S'.
+       01 FIRST-MY-PICK-DONE PIC X(1) VALUE 'N'.
+
+       01 ROSTER-EOF PIC X(1) VALUE 'N'.
+       01 MY-ROSTER-COUNT PIC 9(4) VALUE 0.
+       01 MY-ROSTER-TABLE.
+           05 MY-ROSTER-ROW OCCURS 200 TIMES INDEXED BY MY-ROSTER-IDX.
+               10 MY-ROSTER-NAME PIC X(15).
+               10 MY-ROSTER-USED PIC X(1) VALUE 'N'.
+
+       01 BEST-EFF-IDX PIC 9(4) VALUE 0.
+       01 BEST-EFF-VALUE PIC 9V9 VALUE 0.
+       01 CAND-EFF-1 PIC 9V9 VALUE 0.
+       01 CAND-EFF-2 PIC 9V9 VALUE 0.
+       01 CAND-EFF-3 PIC 9V9 VALUE 0.
+       01 CAND-EFF-4 PIC 9V9 VALUE 0.
+       01 CAND-EFF-AVG PIC 9V9 VALUE 0.
+       01 CAND-MATCH-FOUND PIC X(1) VALUE 'N'.
+
+       01 MY-TOTAL-DAMAGE PIC 9(6)V999 VALUE 0.
+       01 GRAND-TOTAL-DAMAGE PIC 9(6)V999 VALUE 0.
+
+       01 GRAND-SEQ-FILENAME PIC X(40) VALUE
+          'testcase/grandmaster_sequence.txt'.
+       01 GRAND-STAT-FILENAME PIC X(40) VALUE
+          'testcase/grandmaster_statistics.txt'.
+       01 FS_TOURNAMENT_CONTROL PIC 99.
+       01 CONTROL-EOF PIC X(1) VALUE 'N'.
+       01 CONTROL-COUNT PIC 9(4) VALUE 0.
+       01 CONTROL-POS PIC 9(4) VALUE 1.
+       01 CONTROL-TABLE.
+           05 CONTROL-ROW OCCURS 50 TIMES INDEXED BY CONTROL-IDX.
+               10 CTRL-SEQ-NAME PIC X(40).
+               10 CTRL-STAT-NAME PIC X(40).
+       01 OUTPUT-FILES-OPENED PIC X(1) VALUE 'N'.
+       01 EXCEPTIONS-OPENED PIC X(1) VALUE 'N'.
+
 
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
             PERFORM CHECK-FILE-EXIST.
-            PERFORM FIND-NEXT-MONSTER-TOBATTLE.
+            PERFORM LOAD-EFFECTIVE-RATIO-TABLE.
+            PERFORM LOAD-CRIT-SEED-TABLE.
+            PERFORM LOAD-BATTLE-MODE.
+            PERFORM RUN-TOURNAMENT-BRACKET.
        STOP RUN.
 
-       CHECK-FILE-EXIST.
+       RUN-TOURNAMENT-BRACKET.
+           PERFORM LOAD-TOURNAMENT-CONTROL.
+           PERFORM CHECK-FOR-BRACKET-RESTART.
+           PERFORM VARYING CONTROL-IDX FROM 1 BY 1
+              UNTIL CONTROL-IDX > CONTROL-COUNT
+               IF CONTROL-IDX >= CONTROL-POS
+                   MOVE CTRL-SEQ-NAME(CONTROL-IDX) TO
+                   GRAND-SEQ-FILENAME
+                   MOVE CTRL-STAT-NAME(CONTROL-IDX) TO
+                   GRAND-STAT-FILENAME
+                   MOVE CONTROL-IDX TO CONTROL-POS
+                   PERFORM RESET-PER-SET-STATE
+                   PERFORM VALIDATE-SEQUENCE-NAMES
+                   PERFORM LOAD-MY-ROSTER
+                   PERFORM FIND-NEXT-MONSTER-TOBATTLE
+               END-IF
+           END-PERFORM.
+
+       LOAD-TOURNAMENT-CONTROL.
+           MOVE 0 TO CONTROL-COUNT.
+           MOVE 'N' TO CONTROL-EOF.
+           OPEN INPUT FILE_TOURNAMENT_CONTROL.
+           IF FS_TOURNAMENT_CONTROL = 00
+               PERFORM UNTIL CONTROL-EOF = 'Y'
+                  OR CONTROL-COUNT = 50
+                   READ FILE_TOURNAMENT_CONTROL INTO CONTROL-LINE
+                   IF FS_TOURNAMENT_CONTROL = 10
+                       MOVE 'Y' TO CONTROL-EOF
+                   ELSE
+                       ADD 1 TO CONTROL-COUNT
+                       MOVE CTRL-GRAND-SEQ-FILE TO
+                       CTRL-SEQ-NAME(CONTROL-COUNT)
+                       MOVE CTRL-GRAND-STAT-FILE TO
+                       CTRL-STAT-NAME(CONTROL-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE FILE_TOURNAMENT_CONTROL
+           ELSE
+               CLOSE FILE_TOURNAMENT_CONTROL
+               ADD 1 TO CONTROL-COUNT
+               MOVE GRAND-SEQ-FILENAME TO CTRL-SEQ-NAME(1)
+               MOVE GRAND-STAT-FILENAME TO CTRL-STAT-NAME(1)
+           END-IF.
+
+       CHECK-FOR-BRACKET-RESTART.
+           MOVE 1 TO CONTROL-POS.
+           OPEN INPUT FILE_RESTART.
+           IF FS_RESTART = 00
+               READ FILE_RESTART INTO RESTART-RECORD
+               IF FS_RESTART = 00
+                   MOVE RESTART-CONTROL-POS TO CONTROL-POS
+                   MOVE 'Y' TO OUTPUT-FILES-OPENED
+                   MOVE 'Y' TO EXCEPTIONS-OPENED
+                   IF CONTROL-POS = 0
+                       MOVE 1 TO CONTROL-POS
+                   END-IF
+               END-IF
+           END-IF.
+           CLOSE FILE_RESTART.
+
+       RESET-PER-SET-STATE.
+           MOVE 'N' TO BATTLE_END.
+           MOVE 'N' TO FIRST-MY-PICK-DONE.
+           MOVE 0 TO MY-SEQ-POS.
+           MOVE 0 TO GRAND-SEQ-POS.
+           MOVE 0 TO TEST_ROUND.
+           MOVE 0 TO MY-TOTAL-DAMAGE.
+           MOVE 0 TO GRAND-TOTAL-DAMAGE.
+           MOVE 0 TO CHECKPOINT-ROUND-COUNT.
+           MOVE 'G' TO WHO-ATTACK.
+
+       LOAD-EFFECTIVE-RATIO-TABLE.
+           OPEN INPUT FILE_EFECTIVE_RATIO.
+           PERFORM VARYING EFF-ROW-IDX FROM 1 BY 1
+              UNTIL EFF-ROW-IDX > 18
+               READ FILE_EFECTIVE_RATIO INTO EFFECTIVE_RATIO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE element TO EFF-ELEMENT(EFF-ROW-IDX)
+                       MOVE NORMAL TO EFF-VALUE(EFF-ROW-IDX 1)
+                       MOVE FIRE TO EFF-VALUE(EFF-ROW-IDX 2)
+                       MOVE WATER TO EFF-VALUE(EFF-ROW-IDX 3)
+                       MOVE GRASS TO EFF-VALUE(EFF-ROW-IDX 4)
+                       MOVE ELECTRIC TO EFF-VALUE(EFF-ROW-IDX 5)
+                       MOVE ICE TO EFF-VALUE(EFF-ROW-IDX 6)
+                       MOVE FIGHTING TO EFF-VALUE(EFF-ROW-IDX 7)
+                       MOVE POISON TO EFF-VALUE(EFF-ROW-IDX 8)
+                       MOVE GROUND TO EFF-VALUE(EFF-ROW-IDX 9)
+                       MOVE FLYING TO EFF-VALUE(EFF-ROW-IDX 10)
+                       MOVE PSYCHIC TO EFF-VALUE(EFF-ROW-IDX 11)
+                       MOVE BUG TO EFF-VALUE(EFF-ROW-IDX 12)
+                       MOVE ROCK TO EFF-VALUE(EFF-ROW-IDX 13)
+                       MOVE GHOST TO EFF-VALUE(EFF-ROW-IDX 14)
+                       MOVE DRAGON TO EFF-VALUE(EFF-ROW-IDX 15)
+                       MOVE DARK TO EFF-VALUE(EFF-ROW-IDX 16)
+                       MOVE STEEL TO EFF-VALUE(EFF-ROW-IDX 17)
+                       MOVE FAIRY TO EFF-VALUE(EFF-ROW-IDX 18)
+               END-READ
+           END-PERFORM.
+           CLOSE FILE_EFECTIVE_RATIO.
+
+       FIND-EFFECTIVE-RATIO.
+           MOVE 0 TO EFF-MATCHED-ROW.
+           MOVE 0 TO EFF-MATCHED-COL.
+           PERFORM VARYING EFF-ROW-IDX FROM 1 BY 1
+              UNTIL EFF-ROW-IDX > 18
+               IF EFF-ELEMENT(EFF-ROW-IDX) = LOOKUP-SKILL-ELEMENT
+                  AND EFF-MATCHED-ROW = 0
+                   MOVE EFF-ROW-IDX TO EFF-MATCHED-ROW
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING EFF-COL-IDX FROM 1 BY 1
+              UNTIL EFF-COL-IDX > 18
+               IF TYPE-NAME(EFF-COL-IDX) = LOOKUP-DEFENDER-TYPE
+                  AND EFF-MATCHED-COL = 0
+                   MOVE EFF-COL-IDX TO EFF-MATCHED-COL
+               END-IF
+           END-PERFORM.
+           IF EFF-MATCHED-ROW > 0 AND EFF-MATCHED-COL > 0
+               MOVE EFF-VALUE(EFF-MATCHED-ROW EFF-MATCHED-COL)
+               TO EFFECTIVE_RATIO_VALUE
+           ELSE
+               MOVE 1.0 TO EFFECTIVE_RATIO_VALUE
+           END-IF.
+
+       LOAD-CRIT-SEED-TABLE.
+           MOVE 0 TO CRIT-SEED-COUNT.
+           MOVE 'N' TO CRIT-SEED-EOF.
+           OPEN INPUT FILE_CRIT_SEED.
+           IF FS_CRIT_SEED = 00
+               PERFORM UNTIL CRIT-SEED-EOF = 'Y'
+                  OR CRIT-SEED-COUNT = 100
+                   READ FILE_CRIT_SEED INTO CRIT-SEED-RECORD
+                   IF FS_CRIT_SEED = 10
+                       MOVE 'Y' TO CRIT-SEED-EOF
+                   ELSE
+                       ADD 1 TO CRIT-SEED-COUNT
+                       MOVE CRIT-SEED-VALUE TO
+                       CRIT-SEED-ENTRY(CRIT-SEED-COUNT)
+                   END-IF
+               END-PERFORM
+           END-IF.
+           CLOSE FILE_CRIT_SEED.
+
+       ROLL-CRITICAL-HIT.
+           MOVE 'N' TO CRIT-HIT.
+           MOVE 1.0 TO CRIT-MULTIPLIER.
+           IF CRIT-SEED-COUNT > 0
+               ADD 1 TO CRIT-SEED-POS
+               IF CRIT-SEED-POS > CRIT-SEED-COUNT
+                   MOVE 1 TO CRIT-SEED-POS
+               END-IF
+               MOVE CRIT-SEED-ENTRY(CRIT-SEED-POS) TO CRIT-ROLL
+               IF CRIT-ROLL < CRIT-CHANCE
+                   MOVE 'Y' TO CRIT-HIT
+                   MOVE 1.5 TO CRIT-MULTIPLIER
+               END-IF
+           END-IF.
+
+       FIND-STAB-MULTIPLIER.
+           IF LOOKUP-SKILL-ELEMENT = LOOKUP-ATTACKER-TYPE
+               MOVE 1.5 TO STAB-MULTIPLIER
+           ELSE
+               MOVE 1.0 TO STAB-MULTIPLIER
+           END-IF.
+
+       LOAD-BATTLE-MODE.
+           MOVE 'F' TO BATTLE-MODE.
+           OPEN INPUT FILE_BATTLE_MODE.
+           IF FS_BATTLE_MODE = 00
+               READ FILE_BATTLE_MODE INTO BATTLE-MODE-RECORD
+               IF FS_BATTLE_MODE = 00
+                   MOVE BATTLE-MODE-VALUE TO BATTLE-MODE
+               END-IF
+           END-IF.
+           CLOSE FILE_BATTLE_MODE.
+
+       LOAD-MY-ROSTER.
+           MOVE 0 TO MY-ROSTER-COUNT.
+           MOVE 'N' TO ROSTER-EOF.
            OPEN INPUT FILE_MY_SEQUENCE.
-           IF  FS_MYSEQUENCE = 35 THEN
-               DISPLAY 'my_sequence.txt not exist'.
+           PERFORM UNTIL ROSTER-EOF = 'Y' OR MY-ROSTER-COUNT = 200
+               READ FILE_MY_SEQUENCE INTO My_Sequence
+               IF FS_MYSEQUENCE = 10
+                   MOVE 'Y' TO ROSTER-EOF
+               ELSE
+                   ADD 1 TO MY-ROSTER-COUNT
+                   MOVE mysequence-name TO
+                   MY-ROSTER-NAME(MY-ROSTER-COUNT)
+                   MOVE 'N' TO MY-ROSTER-USED(MY-ROSTER-COUNT)
+               END-IF
+           END-PERFORM.
            CLOSE FILE_MY_SEQUENCE.
 
+       MARK-ROSTER-USED.
+           PERFORM VARYING MY-ROSTER-IDX FROM 1 BY 1
+              UNTIL MY-ROSTER-IDX > MY-ROSTER-COUNT
+               IF MY-ROSTER-NAME(MY-ROSTER-IDX) = battle_myname
+                   MOVE 'Y' TO MY-ROSTER-USED(MY-ROSTER-IDX)
+               END-IF
+           END-PERFORM.
+
+       FIND-MYSTAT-BY-CHECK-NAME.
+           READ FILE_MY_STATISTICS INTO MY_STAT
+           IF FS_MYSTAT = 10 THEN
+               MOVE 'N' TO CAND-MATCH-FOUND
+           ELSE
+               IF mystat-name = CHECK-NAME THEN
+                    MOVE mystat-name TO battle_myname
+                    MOVE mystat-Normal TO battle_myNormal
+                    MOVE mystat-health_point TO battle_myhealth_point
+                    MOVE mystat-attack TO battle_myattack
+                    MOVE mystat-Defense TO battle_myDefense
+                    MOVE mystat-speed TO battle_myspeed
+                    MOVE mySKILL_1_ELEMENT TO battle_mySKILL_1_ELEMENT
+                    MOVE mySKILL_1_DEMAGE TO battle_mySKILL_1_DEMAGE
+                    MOVE mySKILL_2_ELEMENT TO battle_mySKILL_2_ELEMENT
+                    MOVE mySKILL_2_DEMAGE TO battle_mySKILL_2_DEMAGE
+                    MOVE mySKILL_3_ELEMENT TO battle_mySKILL_3_ELEMENT
+                    MOVE mySKILL_3_DEMAGE TO battle_mySKILL_3_DEMAGE
+                    MOVE mySKILL_4_ELEMENT TO battle_mySKILL_4_ELEMENT
+                    MOVE mySKILL_4_DEMAGE TO battle_mySKILL_4_DEMAGE
+                    MOVE 'Y' TO CAND-MATCH-FOUND
+               ELSE
+                    PERFORM FIND-MYSTAT-BY-CHECK-NAME
+               END-IF
+           END-IF.
+
+       EVALUATE-ROSTER-CANDIDATE.
+           MOVE MY-ROSTER-NAME(MY-ROSTER-IDX) TO CHECK-NAME.
            OPEN INPUT FILE_MY_STATISTICS.
-           IF FS_MYSTAT = 35 THEN
-               DISPLAY 'my_statistic.txt not exist'.
+           PERFORM FIND-MYSTAT-BY-CHECK-NAME.
            CLOSE FILE_MY_STATISTICS.
+           IF CAND-MATCH-FOUND = 'Y'
+               MOVE battle_grandSKILL_1_ELEMENT TO
+               LOOKUP-SKILL-ELEMENT
+               MOVE battle_myNormal TO LOOKUP-DEFENDER-TYPE
+               PERFORM FIND-EFFECTIVE-RATIO
+               MOVE EFFECTIVE_RATIO_VALUE TO CAND-EFF-1
+               MOVE battle_grandSKILL_2_ELEMENT TO
+               LOOKUP-SKILL-ELEMENT
+               PERFORM FIND-EFFECTIVE-RATIO
+               MOVE EFFECTIVE_RATIO_VALUE TO CAND-EFF-2
+               MOVE battle_grandSKILL_3_ELEMENT TO
+               LOOKUP-SKILL-ELEMENT
+               PERFORM FIND-EFFECTIVE-RATIO
+               MOVE EFFECTIVE_RATIO_VALUE TO CAND-EFF-3
+               MOVE battle_grandSKILL_4_ELEMENT TO
+               LOOKUP-SKILL-ELEMENT
+               PERFORM FIND-EFFECTIVE-RATIO
+               MOVE EFFECTIVE_RATIO_VALUE TO CAND-EFF-4
+               COMPUTE CAND-EFF-AVG =
+                  (CAND-EFF-1 + CAND-EFF-2 +
+                   CAND-EFF-3 + CAND-EFF-4) / 4
+               IF CAND-EFF-AVG < BEST-EFF-VALUE
+                   MOVE CAND-EFF-AVG TO BEST-EFF-VALUE
+                   MOVE MY-ROSTER-IDX TO BEST-EFF-IDX
+               END-IF
+           END-IF.
 
-           OPEN INPUT FILE_GRANDMONSTER_STAT.
-           IF FS_GRANDSTAT = 35 THEN
-               DISPLAY 'grandmaster_sequence.txt not exist'.
-           CLOSE FILE_GRANDMONSTER_STAT.
+       FIND-BEST-COUNTER-MYMONSTER.
+           MOVE 0 TO BEST-EFF-IDX.
+           MOVE 9.9 TO BEST-EFF-VALUE.
+           PERFORM VARYING MY-ROSTER-IDX FROM 1 BY 1
+              UNTIL MY-ROSTER-IDX > MY-ROSTER-COUNT
+               IF MY-ROSTER-USED(MY-ROSTER-IDX) = 'N'
+                   PERFORM EVALUATE-ROSTER-CANDIDATE
+               END-IF
+           END-PERFORM.
+           IF BEST-EFF-IDX > 0
+               MOVE MY-ROSTER-NAME(BEST-EFF-IDX) TO CHECK-NAME
+               OPEN INPUT FILE_MY_STATISTICS
+               PERFORM FIND-MYSTAT-BY-CHECK-NAME
+               CLOSE FILE_MY_STATISTICS
+               MOVE 'Y' TO MY-ROSTER-USED(BEST-EFF-IDX)
+           ELSE
+               MOVE 'Y' TO BATTLE_END
+           END-IF.
+
+       VALIDATE-SEQUENCE-NAMES.
+           IF EXCEPTIONS-OPENED = 'Y'
+               OPEN EXTEND FILE_NAME_EXCEPTIONS
+           ELSE
+               OPEN OUTPUT FILE_NAME_EXCEPTIONS
+               MOVE 'Y' TO EXCEPTIONS-OPENED
+           END-IF.
+           PERFORM VALIDATE-MY-SEQUENCE-NAMES.
+           PERFORM VALIDATE-GRAND-SEQUENCE-NAMES.
+           CLOSE FILE_NAME_EXCEPTIONS.
 
+       VALIDATE-MY-SEQUENCE-NAMES.
+           OPEN INPUT FILE_MY_SEQUENCE.
+           MOVE 'N' TO VALIDATE-EOF.
+           PERFORM UNTIL VALIDATE-EOF = 'Y'
+               READ FILE_MY_SEQUENCE INTO My_Sequence
+               IF FS_MYSEQUENCE = 10
+                   MOVE 'Y' TO VALIDATE-EOF
+               ELSE
+                   MOVE mysequence-name TO CHECK-NAME
+                   PERFORM CHECK-NAME-IN-MYSTAT
+                   IF NAME-FOUND = 'N'
+                       MOVE 'my_sequence.txt' TO EXC-SEQUENCE-FILE
+                       MOVE CHECK-NAME TO EXC-NAME
+                       MOVE 'not found in my_statistics.txt' TO
+                       EXC-REASON
+                       WRITE EXCEPTION-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE FILE_MY_SEQUENCE.
 
+       CHECK-NAME-IN-MYSTAT.
+           OPEN INPUT FILE_MY_STATISTICS.
+           MOVE 'N' TO NAME-FOUND.
+           MOVE 'N' TO STAT-EOF.
+           PERFORM UNTIL STAT-EOF = 'Y' OR NAME-FOUND = 'Y'
+               READ FILE_MY_STATISTICS INTO MY_STAT
+               IF FS_MYSTAT = 10
+                   MOVE 'Y' TO STAT-EOF
+               ELSE
+                   IF mystat-name = CHECK-NAME
+                       MOVE 'Y' TO NAME-FOUND
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE FILE_MY_STATISTICS.
+
+       VALIDATE-GRAND-SEQUENCE-NAMES.
+           MOVE 'N' TO VALIDATE-EOF.
+           OPEN INPUT FILE_GRANDMONSTER_STAT.
+           IF FS_GRANDSTAT = 00
+               CLOSE FILE_GRANDMONSTER_STAT
+           ELSE
+               MOVE 'grandmaster_statistics.txt' TO
+               EXC-SEQUENCE-FILE
+               MOVE GRAND-STAT-FILENAME TO EXC-NAME
+               MOVE 'stat file could not be opened' TO EXC-REASON
+               WRITE EXCEPTION-LINE
+               MOVE 'Y' TO VALIDATE-EOF
+           END-IF.
            OPEN INPUT FILE_GRANDMONSTER_SEQUENCE.
-           IF FS_GRANDSEQUENCE = 35 THEN 
-               DISPLAY 'grandmaster_stat.txt not exist'.
+           IF FS_GRANDSEQUENCE NOT = 00
+               MOVE 'grandmaster_sequence.txt' TO EXC-SEQUENCE-FILE
+               MOVE GRAND-SEQ-FILENAME TO EXC-NAME
+               MOVE 'sequence file could not be opened' TO
+               EXC-REASON
+               WRITE EXCEPTION-LINE
+               MOVE 'Y' TO VALIDATE-EOF
+           END-IF.
+           PERFORM UNTIL VALIDATE-EOF = 'Y'
+               READ FILE_GRANDMONSTER_SEQUENCE INTO GRAND_SEQUENCE
+               IF FS_GRANDSEQUENCE = 10
+                   MOVE 'Y' TO VALIDATE-EOF
+               ELSE
+                   MOVE GRAND-NAME TO CHECK-NAME
+                   PERFORM CHECK-NAME-IN-GRANDSTAT
+                   IF NAME-FOUND = 'N'
+                       MOVE 'grandmaster_sequence.txt' TO
+                       EXC-SEQUENCE-FILE
+                       MOVE CHECK-NAME TO EXC-NAME
+                       MOVE 'not found in grandmaster_statistics'
+                       TO EXC-REASON
+                       WRITE EXCEPTION-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
            CLOSE FILE_GRANDMONSTER_SEQUENCE.
 
+       CHECK-NAME-IN-GRANDSTAT.
+           OPEN INPUT FILE_GRANDMONSTER_STAT.
+           MOVE 'N' TO NAME-FOUND.
+           MOVE 'N' TO STAT-EOF.
+           IF FS_GRANDSTAT NOT = 00
+               MOVE 'grandmaster_statistics.txt' TO
+               EXC-SEQUENCE-FILE
+               MOVE CHECK-NAME TO EXC-NAME
+               MOVE 'stat file could not be opened' TO EXC-REASON
+               WRITE EXCEPTION-LINE
+               MOVE 'Y' TO STAT-EOF
+           END-IF.
+           PERFORM UNTIL STAT-EOF = 'Y' OR NAME-FOUND = 'Y'
+               READ FILE_GRANDMONSTER_STAT INTO GRAND_STAT
+               IF FS_GRANDSTAT = 10
+                   MOVE 'Y' TO STAT-EOF
+               ELSE
+                   IF grandstat-name = CHECK-NAME
+                       MOVE 'Y' TO NAME-FOUND
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE FILE_GRANDMONSTER_STAT.
+
+       CHECK-FILE-EXIST.
+      *    The grandmaster sequence/stat files are no longer checked
+      *    here: under a multi-set tournament bracket their filenames
+      *    come from tournament_control.txt and aren't known until
+      *    RUN-TOURNAMENT-BRACKET points GRAND-SEQ-FILENAME/
+      *    GRAND-STAT-FILENAME at the current set, so
+      *    VALIDATE-GRAND-SEQUENCE-NAMES does the real per-set
+      *    existence check instead, once a set is actually selected.
+           OPEN INPUT FILE_MY_SEQUENCE.
+           IF  FS_MYSEQUENCE = 35 THEN
+               DISPLAY 'my_sequence.txt not exist'.
+           CLOSE FILE_MY_SEQUENCE.
+
+           OPEN INPUT FILE_MY_STATISTICS.
+           IF FS_MYSTAT = 35 THEN
+               DISPLAY 'my_statistic.txt not exist'.
+           CLOSE FILE_MY_STATISTICS.
+
            OPEN  INPUT FILE_EFECTIVE_RATIO.
            IF FS_EFFECTIVE_RATIO = 35 THEN
                DISPLAY 'EFFECTIVE_RATIO.TXT NOT EXIST'.
            CLOSE FILE_EFECTIVE_RATIO.
-    
-           OPEN OUTPUT FILE_TEST_OUTPUT.
-           IF FS_TEST_OUTPUT = 35 THEN
-               DISPLAY 'output.txt not exist'.
-           CLOSE FILE_TEST_OUTPUT.
-          
-
-    
 
        FIND-NEXT-MONSTER-TOBATTLE.
            OPEN INPUT FILE_MY_SEQUENCE.
            OPEN INPUT FILE_GRANDMONSTER_SEQUENCE.
-           OPEN OUTPUT FILE_TEST_OUTPUT.
-           PERFORM FIND-NEXT-MYMONSTER.
-           PERFORM FIND-NEXT-GRANDMONSTER.
-           PERFORM DECIDE_THE_ATTACK.
+           PERFORM CHECK-FOR-RESTART-CHECKPOINT.
+           IF RESUMED = 'Y'
+               PERFORM RESUME-FROM-CHECKPOINT
+               OPEN EXTEND FILE_TEST_OUTPUT
+               OPEN EXTEND FILE_BATTLE_LOG
+           ELSE
+               IF OUTPUT-FILES-OPENED = 'Y'
+                   OPEN EXTEND FILE_TEST_OUTPUT
+                   OPEN EXTEND FILE_BATTLE_LOG
+               ELSE
+                   OPEN OUTPUT FILE_TEST_OUTPUT
+                   OPEN OUTPUT FILE_BATTLE_LOG
+                   MOVE 'Y' TO OUTPUT-FILES-OPENED
+               END-IF
+               PERFORM FIND-NEXT-MYMONSTER
+               PERFORM FIND-NEXT-GRANDMONSTER
+               PERFORM DECIDE_THE_ATTACK
+           END-IF.
            PERFORM BATTLE-MAIN-LOGIC.
+           PERFORM CLEAR-CHECKPOINT.
            CLOSE FILE_GRANDMONSTER_SEQUENCE.
            CLOSE FILE_MY_SEQUENCE.
            CLOSE FILE_TEST_OUTPUT.
+           CLOSE FILE_BATTLE_LOG.
+
+       CHECK-FOR-RESTART-CHECKPOINT.
+           MOVE 'N' TO RESUMED.
+           OPEN INPUT FILE_RESTART.
+           IF FS_RESTART = 00
+               READ FILE_RESTART INTO RESTART-RECORD
+               IF FS_RESTART = 00
+                   MOVE 'Y' TO RESUMED
+                   MOVE RESTART-MY-SEQ-POS TO MY-SEQ-POS
+                   MOVE RESTART-GRAND-SEQ-POS TO GRAND-SEQ-POS
+                   MOVE RESTART-ROUND TO TEST_ROUND
+                   MOVE RESTART-MY-TOTAL-DAMAGE TO MY-TOTAL-DAMAGE
+                   MOVE RESTART-GRAND-TOTAL-DAMAGE TO
+                   GRAND-TOTAL-DAMAGE
+                   MOVE RESTART-CONTROL-POS TO CONTROL-POS
+                   MOVE 'Y' TO OUTPUT-FILES-OPENED
+               END-IF
+           END-IF.
+           CLOSE FILE_RESTART.
+
+       RESUME-FROM-CHECKPOINT.
+      *    Fixed-order mode resumes FILE_MY_SEQUENCE reads from
+      *    MY-SEQ-POS, so the cursor still needs positioning here;
+      *    smart-switch mode never reads FILE_MY_SEQUENCE again after
+      *    the first pick, so this is a harmless no-op under that mode.
+           PERFORM VARYING SKIP-IDX FROM 1 BY 1
+              UNTIL SKIP-IDX > MY-SEQ-POS
+               READ FILE_MY_SEQUENCE INTO My_Sequence
+           END-PERFORM.
+      *    The current my-monster is always looked up by name, not by
+      *    sequence position, because smart-switch mode can bring in
+      *    any untapped roster entry out of file order.
+           MOVE RESTART-MY-NAME TO CHECK-NAME.
+           OPEN INPUT FILE_MY_STATISTICS.
+           PERFORM FIND-MYSTAT-BY-CHECK-NAME.
+           CLOSE FILE_MY_STATISTICS.
+           PERFORM MARK-ROSTER-USED.
+           MOVE 'Y' TO FIRST-MY-PICK-DONE.
+           MOVE RESTART-MY-HP TO battle_myhealth_point.
+
+           PERFORM VARYING SKIP-IDX FROM 1 BY 1
+              UNTIL SKIP-IDX > GRAND-SEQ-POS
+               READ FILE_GRANDMONSTER_SEQUENCE INTO GRAND_SEQUENCE
+           END-PERFORM.
+           OPEN INPUT FILE_GRANDMONSTER_STAT.
+           PERFORM COMPARE_WITH_GRANDSEQUENCE.
+           CLOSE FILE_GRANDMONSTER_STAT.
+           MOVE RESTART-GRAND-HP TO battle_grandhealth_point.
+
+           MOVE RESTART-WHO-ATTACK TO WHO-ATTACK.
+           MOVE RESTART-CRIT-SEED-POS TO CRIT-SEED-POS.
+           PERFORM RESTORE-ROSTER-USED-FROM-CHECKPOINT.
+
+       RESTORE-ROSTER-USED-FROM-CHECKPOINT.
+           PERFORM VARYING ROSTER-COPY-IDX FROM 1 BY 1
+              UNTIL ROSTER-COPY-IDX > RESTART-ROSTER-COUNT
+              OR ROSTER-COPY-IDX > MY-ROSTER-COUNT
+               MOVE RESTART-ROSTER-USED(ROSTER-COPY-IDX) TO
+               MY-ROSTER-USED(ROSTER-COPY-IDX)
+           END-PERFORM.
+
+       MAYBE-WRITE-CHECKPOINT.
+           ADD 1 TO CHECKPOINT-ROUND-COUNT.
+           IF CHECKPOINT-ROUND-COUNT >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO CHECKPOINT-ROUND-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE MY-SEQ-POS TO RESTART-MY-SEQ-POS.
+           MOVE GRAND-SEQ-POS TO RESTART-GRAND-SEQ-POS.
+           MOVE battle_myname TO RESTART-MY-NAME.
+           MOVE battle_grandname TO RESTART-GRAND-NAME.
+           MOVE battle_myhealth_point TO RESTART-MY-HP.
+           MOVE battle_grandhealth_point TO RESTART-GRAND-HP.
+           MOVE TEST_ROUND TO RESTART-ROUND.
+           MOVE WHO-ATTACK TO RESTART-WHO-ATTACK.
+           MOVE MY-TOTAL-DAMAGE TO RESTART-MY-TOTAL-DAMAGE.
+           MOVE GRAND-TOTAL-DAMAGE TO RESTART-GRAND-TOTAL-DAMAGE.
+           MOVE CONTROL-POS TO RESTART-CONTROL-POS.
+           MOVE CRIT-SEED-POS TO RESTART-CRIT-SEED-POS.
+           MOVE MY-ROSTER-COUNT TO RESTART-ROSTER-COUNT.
+           PERFORM VARYING ROSTER-COPY-IDX FROM 1 BY 1
+              UNTIL ROSTER-COPY-IDX > MY-ROSTER-COUNT
+               MOVE MY-ROSTER-USED(ROSTER-COPY-IDX) TO
+               RESTART-ROSTER-USED(ROSTER-COPY-IDX)
+           END-PERFORM.
+           OPEN OUTPUT FILE_RESTART.
+           WRITE RESTART-RECORD.
+           CLOSE FILE_RESTART.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT FILE_RESTART.
+           CLOSE FILE_RESTART.
 
        BATTLE-MAIN-LOGIC.
            IF BATTLE_END = 'N'
-              IF WHO-ATTACK='M'   
-                 
+              ADD 1 TO TEST_ROUND
+              IF WHO-ATTACK='M'
+
                  PERFORM MY-ATTACK-AROUND
-                 COMPUTE battle_grandhealth_point = 
+                 COMPUTE battle_grandhealth_point =
                  battle_grandhealth_point- FINAL_DEMAGE
+                 ADD FINAL_DEMAGE TO MY-TOTAL-DAMAGE
+                 PERFORM WRITE-MY-ATTACK-LOG
                  MOVE 'G' TO WHO-ATTACK
-                 IF battle_grandhealth_point <= 0 
+                 IF battle_grandhealth_point <= 0
                       PERFORM WRITE_RESULT_MY
                       PERFORM FIND-NEXT-GRANDMONSTER
+                      PERFORM RESET-PAIRING-STATE
+                      PERFORM WRITE-CHECKPOINT
+                 ELSE
+                      PERFORM MAYBE-WRITE-CHECKPOINT
                  END-IF
-                 IF battle_grandhealth_point > 0 
+                 IF battle_grandhealth_point > 0
                      PERFORM BATTLE-MAIN-LOGIC
                  END-IF
-              END-IF
+              ELSE
               IF WHO-ATTACK ='G'
 
                  PERFORM GRAND-ATTACK-ROUND
-                 COMPUTE battle_myhealth_point = 
+                 COMPUTE battle_myhealth_point =
                  battle_myhealth_point - FINAL_DEMAGE
+                 ADD FINAL_DEMAGE TO GRAND-TOTAL-DAMAGE
+                 PERFORM WRITE-GRAND-ATTACK-LOG
                  MOVE 'M' TO WHO-ATTACK
-                 IF battle_myhealth_point <= 0 
+                 IF battle_myhealth_point <= 0
                       PERFORM WRITE-RESULT_GRAND
                       PERFORM FIND-NEXT-MYMONSTER
-                      
+                      PERFORM RESET-PAIRING-STATE
+                      PERFORM WRITE-CHECKPOINT
+                 ELSE
+                      PERFORM MAYBE-WRITE-CHECKPOINT
                  END-IF
                  IF battle_myhealth_point > 0
                       PERFORM BATTLE-MAIN-LOGIC
                  END-IF
               END-IF
+              END-IF
            END-IF.
 
+       RESET-PAIRING-STATE.
+           MOVE 0 TO TEST_ROUND.
+           MOVE 0 TO MY-TOTAL-DAMAGE.
+           MOVE 0 TO GRAND-TOTAL-DAMAGE.
+           MOVE 0 TO CHECKPOINT-ROUND-COUNT.
+
+       WRITE-MY-ATTACK-LOG.
+           MOVE battle_myname TO LOG-ATTACKER-NAME.
+           MOVE MY-CHOSEN-SKILL-ELEMENT TO LOG-SKILL-ELEMENT.
+           MOVE FINAL_DEMAGE TO LOG-DAMAGE.
+           MOVE battle_grandhealth_point TO LOG-DEFENDER-HP-AFTER.
+           WRITE BATTLE-LOG-RECORD.
+
+       WRITE-GRAND-ATTACK-LOG.
+           MOVE battle_grandname TO LOG-ATTACKER-NAME.
+           MOVE GRAND-CHOSEN-SKILL-ELEMENT TO LOG-SKILL-ELEMENT.
+           MOVE FINAL_DEMAGE TO LOG-DAMAGE.
+           MOVE battle_myhealth_point TO LOG-DEFENDER-HP-AFTER.
+           WRITE BATTLE-LOG-RECORD.
+
 
        WRITE_RESULT_MY.
-          
+
           MOVE battle_myname TO MY_MONSTER.
           MOVE battle_grandname TO GRAND_MONSTER.
           MOVE 1 TO winner.
+          MOVE TEST_ROUND TO RESULT-ROUND-COUNT.
+          MOVE battle_myhealth_point TO RESULT-WINNER-HP.
+          MOVE MY-TOTAL-DAMAGE TO RESULT-MY-TOTAL-DAMAGE.
+          MOVE GRAND-TOTAL-DAMAGE TO RESULT-GRAND-TOTAL-DAMAGE.
           WRITE RESULT.
-          
+
 
        WRITE-RESULT_GRAND.
           MOVE battle_myname TO MY_MONSTER.
           MOVE battle_grandname TO GRAND_MONSTER.
           MOVE 2 TO winner.
+          MOVE TEST_ROUND TO RESULT-ROUND-COUNT.
+          MOVE battle_grandhealth_point TO RESULT-WINNER-HP.
+          MOVE MY-TOTAL-DAMAGE TO RESULT-MY-TOTAL-DAMAGE.
+          MOVE GRAND-TOTAL-DAMAGE TO RESULT-GRAND-TOTAL-DAMAGE.
           WRITE RESULT.
 
 
        FIND-NEXT-MYMONSTER.
-          READ FILE_MY_SEQUENCE INTO My_Sequence 
-          IF FS_MYSEQUENCE = 10 THEN
-             MOVE 'Y' TO BATTLE_END
-          END-IF.
-          IF FS_MYSEQUENCE = 00 THEN
-              OPEN INPUT FILE_MY_STATISTICS
-              PERFORM COMPARE_WITH_MYSEQUENCE
-              CLOSE FILE_MY_STATISTICS
+          IF SMART-SWITCH-MODE AND FIRST-MY-PICK-DONE = 'Y'
+              PERFORM FIND-BEST-COUNTER-MYMONSTER
+          ELSE
+              READ FILE_MY_SEQUENCE INTO My_Sequence
+              IF FS_MYSEQUENCE = 10 THEN
+                 MOVE 'Y' TO BATTLE_END
+              END-IF
+              IF FS_MYSEQUENCE = 00 THEN
+                  ADD 1 TO MY-SEQ-POS
+                  OPEN INPUT FILE_MY_STATISTICS
+                  PERFORM COMPARE_WITH_MYSEQUENCE
+                  CLOSE FILE_MY_STATISTICS
+                  IF MY-MATCH-FOUND = 'N'
+                      MOVE 'Y' TO BATTLE_END
+                  ELSE
+                      PERFORM MARK-ROSTER-USED
+                      MOVE 'Y' TO FIRST-MY-PICK-DONE
+                  END-IF
+              END-IF
           END-IF.
 
        COMPARE_WITH_MYSEQUENCE.
 
             READ FILE_MY_STATISTICS INTO MY_STAT
-            IF FS_MYSTAT = 00 THEN 
-              IF mysequence-name = mystat-name THEN
+            IF FS_MYSTAT = 10 THEN
+                MOVE 'N' TO MY-MATCH-FOUND
+            ELSE
+                IF mysequence-name = mystat-name THEN
                      MOVE mystat-name TO battle_myname
                      MOVE mystat-Normal TO battle_myNormal
                      MOVE mystat-health_point TO battle_myhealth_point
@@ -295,9 +1046,13 @@
                      MOVE mySKILL_1_DEMAGE TO battle_mySKILL_1_DEMAGE
                      MOVE mySKILL_2_ELEMENT TO battle_mySKILL_2_ELEMENT
                      MOVE mySKILL_2_DEMAGE TO battle_mySKILL_2_DEMAGE
-                END-IF
-                IF mysequence-name NOT = mystat-name THEN
-                      PERFORM COMPARE_WITH_MYSEQUENCE
+                     MOVE mySKILL_3_ELEMENT TO battle_mySKILL_3_ELEMENT
+                     MOVE mySKILL_3_DEMAGE TO battle_mySKILL_3_DEMAGE
+                     MOVE mySKILL_4_ELEMENT TO battle_mySKILL_4_ELEMENT
+                     MOVE mySKILL_4_DEMAGE TO battle_mySKILL_4_DEMAGE
+                     MOVE 'Y' TO MY-MATCH-FOUND
+                ELSE
+                     PERFORM COMPARE_WITH_MYSEQUENCE
                 END-IF
             END-IF.
 
@@ -307,34 +1062,48 @@
                 MOVE 'Y' TO BATTLE_END
              END-IF.
             IF FS_GRANDSEQUENCE = 00 THEN
+                ADD 1 TO GRAND-SEQ-POS
                 OPEN INPUT FILE_GRANDMONSTER_STAT
                 PERFORM COMPARE_WITH_GRANDSEQUENCE
                 CLOSE FILE_GRANDMONSTER_STAT
+                IF GRAND-MATCH-FOUND = 'N'
+                    MOVE 'Y' TO BATTLE_END
+                END-IF
             END-IF.
 
 
        COMPARE_WITH_GRANDSEQUENCE.
             READ FILE_GRANDMONSTER_STAT INTO GRAND_STAT
-            IF FS_GRANDSTAT = 00 THEN
+            IF FS_GRANDSTAT = 10 THEN
+                MOVE 'N' TO GRAND-MATCH-FOUND
+            ELSE
                 IF GRAND-NAME = grandstat-name THEN
                      MOVE grandstat-name TO battle_grandname
                      MOVE grandstat-Normal TO battle_grandNormal
-                     MOVE grandstat-health_point TO 
+                     MOVE grandstat-health_point TO
                      battle_grandhealth_point
                      MOVE grandstat-attack TO battle_grandattack
                      MOVE grandstat-Defense TO battle_grandDefense
                      MOVE grandstat-speed TO battle_grandspeed
-                     MOVE grandSKILL_1_ELEMENT TO 
+                     MOVE grandSKILL_1_ELEMENT TO
                      battle_grandSKILL_1_ELEMENT
-                     MOVE grandSKILL_1_DEMAGE TO 
+                     MOVE grandSKILL_1_DEMAGE TO
                      battle_grandSKILL_1_DEMAGE
-                     MOVE grandSKILL_2_ELEMENT TO 
+                     MOVE grandSKILL_2_ELEMENT TO
                      battle_grandSKILL_2_ELEMENT
-                     MOVE grandSKILL_2_DEMAGE TO 
+                     MOVE grandSKILL_2_DEMAGE TO
                      battle_grandSKILL_2_DEMAGE
-                END-IF
-                IF GRAND-NAME NOT= grandstat-name THEN
-                      PERFORM COMPARE_WITH_GRANDSEQUENCE
+                     MOVE grandSKILL_3_ELEMENT TO
+                     battle_grandSKILL_3_ELEMENT
+                     MOVE grandSKILL_3_DEMAGE TO
+                     battle_grandSKILL_3_DEMAGE
+                     MOVE grandSKILL_4_ELEMENT TO
+                     battle_grandSKILL_4_ELEMENT
+                     MOVE grandSKILL_4_DEMAGE TO
+                     battle_grandSKILL_4_DEMAGE
+                     MOVE 'Y' TO GRAND-MATCH-FOUND
+                ELSE
+                     PERFORM COMPARE_WITH_GRANDSEQUENCE
                 END-IF
             END-IF.
             
@@ -348,301 +1117,114 @@
             END-IF.
 
        MY-ATTACK-AROUND.
-            OPEN INPUT FILE_EFECTIVE_RATIO.
-            PERFORM MY_EFFECTIVE_RATION_ONE.
+            MOVE battle_myNormal TO LOOKUP-ATTACKER-TYPE.
+
+            MOVE battle_mySKILL_1_ELEMENT TO LOOKUP-SKILL-ELEMENT.
+            MOVE battle_grandNormal TO LOOKUP-DEFENDER-TYPE.
+            PERFORM FIND-EFFECTIVE-RATIO.
+            PERFORM FIND-STAB-MULTIPLIER.
             COMPUTE FINAL_DEMAGE_ONE =  battle_mySKILL_1_DEMAGE *
-            battle_myattack/ battle_grandDefense * EFFECTIVE_RATIO_VALUE.
-            CLOSE FILE_EFECTIVE_RATIO.
+            battle_myattack/ battle_grandDefense * EFFECTIVE_RATIO_VALUE
+            * STAB-MULTIPLIER.
 
-            OPEN INPUT FILE_EFECTIVE_RATIO.
-            PERFORM MY_EFFECTIVE_RATION_TWO.
+            MOVE battle_mySKILL_2_ELEMENT TO LOOKUP-SKILL-ELEMENT.
+            PERFORM FIND-EFFECTIVE-RATIO.
+            PERFORM FIND-STAB-MULTIPLIER.
             COMPUTE FINAL_DEMAGE_TWO =  battle_mySKILL_2_DEMAGE *
-            battle_myattack/ battle_grandDefense * EFFECTIVE_RATIO_VALUE.
-            CLOSE FILE_EFECTIVE_RATIO.
-            MOVE FINAL_DEMAGE_ONE TO FINAL_DEMAGE.
-            IF FINAL_DEMAGE_TWO > FINAL_DEMAGE_ONE THEN
-                 MOVE FINAL_DEMAGE_TWO TO FINAL_DEMAGE.
-            END_IF.
+            battle_myattack/ battle_grandDefense * EFFECTIVE_RATIO_VALUE
+            * STAB-MULTIPLIER.
 
+            MOVE battle_mySKILL_3_ELEMENT TO LOOKUP-SKILL-ELEMENT.
+            PERFORM FIND-EFFECTIVE-RATIO.
+            PERFORM FIND-STAB-MULTIPLIER.
+            COMPUTE FINAL_DEMAGE_THREE =  battle_mySKILL_3_DEMAGE *
+            battle_myattack/ battle_grandDefense * EFFECTIVE_RATIO_VALUE
+            * STAB-MULTIPLIER.
 
-       GRAND-ATTACK-ROUND.
-            OPEN INPUT FILE_EFECTIVE_RATIO.
-            PERFORM GRAND_EFFECTIVE_RATIO_ONE.
-            
-            COMPUTE FINAL_DEMAGE_ONE = battle_grandSKILL_1_DEMAGE * 
-            battle_grandattack/ battle_myDefense * EFFECTIVE_RATIO_VALUE.
-            CLOSE FILE_EFECTIVE_RATIO.
-
-            OPEN INPUT FILE_EFECTIVE_RATIO.
-            PERFORM GRAND_EFFECTIVE_RATIO_TWO.
-            COMPUTE FINAL_DEMAGE_TWO = (battle_grandSKILL_2_DEMAGE * 
-            battle_grandattack)/battle_myDefense * EFFECTIVE_RATIO_VALUE.
-            
-            CLOSE FILE_EFECTIVE_RATIO.
-            MOVE FINAL_DEMAGE_ONE TO FINAL_DEMAGE.
-            IF FINAL_DEMAGE_TWO > FINAL_DEMAGE_ONE THEN
-                 MOVE FINAL_DEMAGE_TWO TO FINAL_DEMAGE.
-            END_IF.
+            MOVE battle_mySKILL_4_ELEMENT TO LOOKUP-SKILL-ELEMENT.
+            PERFORM FIND-EFFECTIVE-RATIO.
+            PERFORM FIND-STAB-MULTIPLIER.
+            COMPUTE FINAL_DEMAGE_FOUR =  battle_mySKILL_4_DEMAGE *
+            battle_myattack/ battle_grandDefense * EFFECTIVE_RATIO_VALUE
+            * STAB-MULTIPLIER.
 
+            MOVE FINAL_DEMAGE_ONE TO FINAL_DEMAGE.
+            MOVE battle_mySKILL_1_ELEMENT TO
+            MY-CHOSEN-SKILL-ELEMENT.
+            IF FINAL_DEMAGE_TWO > FINAL_DEMAGE THEN
+                 MOVE FINAL_DEMAGE_TWO TO FINAL_DEMAGE
+                 MOVE battle_mySKILL_2_ELEMENT TO
+                 MY-CHOSEN-SKILL-ELEMENT
+            END-IF.
+            IF FINAL_DEMAGE_THREE > FINAL_DEMAGE THEN
+                 MOVE FINAL_DEMAGE_THREE TO FINAL_DEMAGE
+                 MOVE battle_mySKILL_3_ELEMENT TO
+                 MY-CHOSEN-SKILL-ELEMENT
+            END-IF.
+            IF FINAL_DEMAGE_FOUR > FINAL_DEMAGE THEN
+                 MOVE FINAL_DEMAGE_FOUR TO FINAL_DEMAGE
+                 MOVE battle_mySKILL_4_ELEMENT TO
+                 MY-CHOSEN-SKILL-ELEMENT
+            END-IF.
 
-       MY_EFFECTIVE_RATION_ONE.
-            READ FILE_EFECTIVE_RATIO INTO EFFECTIVE_RATIO
-            IF element = battle_mySKILL_1_ELEMENT THEN
-              IF grandstat-Normal = 'Normal' THEN
-                  MOVE NORMAL TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Fire' THEN
-                 MOVE FIRE TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Water' THEN
-                 MOVE WATER TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Grass' THEN
-                 MOVE GRASS TO EFFECTIVE_RATIO_VALUE
-               
-              END-IF
-              IF grandstat-Normal = 'Electric' THEN
-                 MOVE ELECTRIC TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Ice' THEN
-                 MOVE ICE TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Fighting' THEN
-                 MOVE FIGHTING TO EFFECTIVE_RATIO_VALUE
-              END-IF              
-              IF grandstat-Normal = 'Poison' THEN
-                 MOVE POISON TO EFFECTIVE_RATIO_VALUE
-              END-IF
+            PERFORM ROLL-CRITICAL-HIT.
+            COMPUTE FINAL_DEMAGE = FINAL_DEMAGE * CRIT-MULTIPLIER.
 
-              IF grandstat-Normal = 'Ground' THEN
-                 MOVE GROUND TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Flying' THEN
-                 MOVE FLYING TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Psychic' THEN
-                 MOVE PSYCHIC TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Bug' THEN
-                 MOVE BUG TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Rock' THEN
-                 MOVE ROCK TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Ghost' THEN
-                 MOVE GHOST TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Dragon' THEN
-                 MOVE DRAGON TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Dark' THEN
-                 MOVE DARK TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Steel' THEN
-                 MOVE STEEL TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Fairy' THEN
-                 MOVE FAIRY TO EFFECTIVE_RATIO_VALUE
-              END-IF                                                      
-            END-IF.
-          IF element NOT = battle_mySKILL_1_ELEMENT THEN
-              PERFORM MY_EFFECTIVE_RATION_ONE
-          END-IF.
 
-       MY_EFFECTIVE_RATION_TWO.
-            READ FILE_EFECTIVE_RATIO INTO EFFECTIVE_RATIO
-            IF element = battle_mySKILL_2_ELEMENT THEN
-              IF grandstat-Normal = 'Normal' THEN
-                  MOVE NORMAL TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Fire' THEN
-                 MOVE FIRE TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Water' THEN
-                 MOVE WATER TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Grass' THEN
-                 MOVE GRASS TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Electric' THEN
-                 MOVE ELECTRIC TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Ice' THEN
-                 MOVE ICE TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Fighting' THEN
-                 MOVE FIGHTING TO EFFECTIVE_RATIO_VALUE
-              END-IF              
-              IF grandstat-Normal = 'Poison' THEN
-                 MOVE POISON TO EFFECTIVE_RATIO_VALUE
-              END-IF
+       GRAND-ATTACK-ROUND.
+            MOVE battle_grandNormal TO LOOKUP-ATTACKER-TYPE.
 
-              IF grandstat-Normal = 'Ground' THEN
-                 MOVE GROUND TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Flying' THEN
-                 MOVE FLYING TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Psychic' THEN
-                 MOVE PSYCHIC TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Bug' THEN
-                 MOVE BUG TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Rock' THEN
-                 MOVE ROCK TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Ghost' THEN
-                 MOVE GHOST TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Dragon' THEN
-                 MOVE DRAGON TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Dark' THEN
-                 MOVE DARK TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Steel' THEN
-                 MOVE STEEL TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF grandstat-Normal = 'Fairy' THEN
-                 MOVE FAIRY TO EFFECTIVE_RATIO_VALUE
-              END-IF                                                      
-            END-IF.
-          IF element NOT = battle_mySKILL_2_ELEMENT THEN
-              PERFORM MY_EFFECTIVE_RATION_TWO
-          END-IF.
-       GRAND_EFFECTIVE_RATIO_ONE.
-          READ FILE_EFECTIVE_RATIO INTO EFFECTIVE_RATIO
-            IF battle_grandSKILL_1_ELEMENT = element
-              IF mystat-Normal = 'Normal' THEN
-                  MOVE NORMAL TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              
-              IF mystat-Normal = 'Fire' THEN
-                 MOVE FIRE TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Water' THEN
-                 MOVE WATER TO EFFECTIVE_RATIO_VALUE
-              END-IF
-             
-              IF mystat-Normal = 'Grass' THEN
-                 MOVE GRASS TO EFFECTIVE_RATIO_VALUE
-              END-IF
-            
-              IF mystat-Normal = 'Electric' THEN
-                 MOVE ELECTRIC TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Ice' THEN
-                 MOVE ICE TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Fighting' THEN
-                 MOVE FIGHTING TO EFFECTIVE_RATIO_VALUE
-              END-IF              
-              IF mystat-Normal = 'Poison' THEN
-                 MOVE POISON TO EFFECTIVE_RATIO_VALUE
-              END-IF
+            MOVE battle_grandSKILL_1_ELEMENT TO LOOKUP-SKILL-ELEMENT.
+            MOVE battle_myNormal TO LOOKUP-DEFENDER-TYPE.
+            PERFORM FIND-EFFECTIVE-RATIO.
+            PERFORM FIND-STAB-MULTIPLIER.
+            COMPUTE FINAL_DEMAGE_ONE = battle_grandSKILL_1_DEMAGE *
+            battle_grandattack/ battle_myDefense * EFFECTIVE_RATIO_VALUE
+            * STAB-MULTIPLIER.
 
-              IF mystat-Normal = 'Ground' THEN
-                 MOVE GROUND TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Flying' THEN
-                 MOVE FLYING TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Psychic' THEN
-                 MOVE PSYCHIC TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Bug' THEN
-                 MOVE BUG TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Rock' THEN
-                 MOVE ROCK TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Ghost' THEN
-                 MOVE GHOST TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Dragon' THEN
-                 MOVE DRAGON TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Dark' THEN
-                 MOVE DARK TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Steel' THEN
-                 MOVE STEEL TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Fairy' THEN
-                 MOVE FAIRY TO EFFECTIVE_RATIO_VALUE
-              END-IF 
+            MOVE battle_grandSKILL_2_ELEMENT TO LOOKUP-SKILL-ELEMENT.
+            PERFORM FIND-EFFECTIVE-RATIO.
+            PERFORM FIND-STAB-MULTIPLIER.
+            COMPUTE FINAL_DEMAGE_TWO = (battle_grandSKILL_2_DEMAGE *
+            battle_grandattack)/battle_myDefense * EFFECTIVE_RATIO_VALUE
+            * STAB-MULTIPLIER.
 
-          END-IF.
-          IF element NOT = grandstat-Normal THEN
-              PERFORM GRAND_EFFECTIVE_RATIO_ONE
-          END-IF. 
+            MOVE battle_grandSKILL_3_ELEMENT TO LOOKUP-SKILL-ELEMENT.
+            PERFORM FIND-EFFECTIVE-RATIO.
+            PERFORM FIND-STAB-MULTIPLIER.
+            COMPUTE FINAL_DEMAGE_THREE = (battle_grandSKILL_3_DEMAGE *
+            battle_grandattack)/battle_myDefense * EFFECTIVE_RATIO_VALUE
+            * STAB-MULTIPLIER.
 
+            MOVE battle_grandSKILL_4_ELEMENT TO LOOKUP-SKILL-ELEMENT.
+            PERFORM FIND-EFFECTIVE-RATIO.
+            PERFORM FIND-STAB-MULTIPLIER.
+            COMPUTE FINAL_DEMAGE_FOUR = (battle_grandSKILL_4_DEMAGE *
+            battle_grandattack)/battle_myDefense * EFFECTIVE_RATIO_VALUE
+            * STAB-MULTIPLIER.
 
-          GRAND_EFFECTIVE_RATIO_TWO.
-          READ FILE_EFECTIVE_RATIO INTO EFFECTIVE_RATIO
-            IF battle_grandSKILL_2_ELEMENT = element
-              IF mystat-Normal = 'Normal' THEN
-                  MOVE NORMAL TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Fire' THEN
-                 MOVE FIRE TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Water' THEN
-                 MOVE WATER TO EFFECTIVE_RATIO_VALUE
-              END-IF
+            MOVE FINAL_DEMAGE_ONE TO FINAL_DEMAGE.
+            MOVE battle_grandSKILL_1_ELEMENT TO
+            GRAND-CHOSEN-SKILL-ELEMENT.
+            IF FINAL_DEMAGE_TWO > FINAL_DEMAGE THEN
+                 MOVE FINAL_DEMAGE_TWO TO FINAL_DEMAGE
+                 MOVE battle_grandSKILL_2_ELEMENT TO
+                 GRAND-CHOSEN-SKILL-ELEMENT
+            END-IF.
+            IF FINAL_DEMAGE_THREE > FINAL_DEMAGE THEN
+                 MOVE FINAL_DEMAGE_THREE TO FINAL_DEMAGE
+                 MOVE battle_grandSKILL_3_ELEMENT TO
+                 GRAND-CHOSEN-SKILL-ELEMENT
+            END-IF.
+            IF FINAL_DEMAGE_FOUR > FINAL_DEMAGE THEN
+                 MOVE FINAL_DEMAGE_FOUR TO FINAL_DEMAGE
+                 MOVE battle_grandSKILL_4_ELEMENT TO
+                 GRAND-CHOSEN-SKILL-ELEMENT
+            END-IF.
 
-              IF mystat-Normal = 'Grass' THEN
-                 
-                 MOVE GRASS TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Electric' THEN
-                 MOVE ELECTRIC TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Ice' THEN
-                 MOVE ICE TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Fighting' THEN
-                 MOVE FIGHTING TO EFFECTIVE_RATIO_VALUE
-              END-IF              
-              IF mystat-Normal = 'Poison' THEN
-                 MOVE POISON TO EFFECTIVE_RATIO_VALUE
-              END-IF
+            PERFORM ROLL-CRITICAL-HIT.
+            COMPUTE FINAL_DEMAGE = FINAL_DEMAGE * CRIT-MULTIPLIER.
 
-              IF mystat-Normal = 'Ground' THEN
-                 MOVE GROUND TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Flying' THEN
-                 MOVE FLYING TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Psychic' THEN
-                 MOVE PSYCHIC TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Bug' THEN
-                 MOVE BUG TO EFFECTIVE_RATIO_VALUE  
-              END-IF
-              IF mystat-Normal = 'Rock' THEN
-                 MOVE ROCK TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Ghost' THEN
-                 MOVE GHOST TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Dragon' THEN
-                 MOVE DRAGON TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Dark' THEN
-                 MOVE DARK TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Steel' THEN
-                 MOVE STEEL TO EFFECTIVE_RATIO_VALUE
-              END-IF
-              IF mystat-Normal = 'Fairy' THEN
-                 MOVE FAIRY TO EFFECTIVE_RATIO_VALUE
-              END-IF 
-          END-IF.
-          IF element NOT = grandstat-Normal THEN
-              PERFORM GRAND_EFFECTIVE_RATIO_TWO
-          END-IF.
 
 
           GRAND_ATTACK_DEFENDER.
